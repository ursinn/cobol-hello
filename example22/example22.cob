@@ -0,0 +1,79 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. example22.
+AUTHOR. Ursin Filli
+DATE-WRITTEN. August 8th 2026
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+    COPY CUSTREC.
+
+WORKING-STORAGE SECTION.
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==WSCustomer==
+        ==IDNum==        BY ==WSIDNum==
+        ==CustName==     BY ==WSCustName==
+        ==FirstName==    BY ==WSFirstName==
+        ==LastName==     BY ==WSLastName==
+        ==CustAddress==  BY ==WSCustAddress==
+        ==AddrLine1==    BY ==WSAddrLine1==
+        ==AddrCity==     BY ==WSAddrCity==
+        ==AddrState==    BY ==WSAddrState==
+        ==AddrZip==      BY ==WSAddrZip==
+        ==PhoneNumber==  BY ==WSPhoneNumber==
+        ==CustStatus==   BY ==WSCustStatus==
+        ==FullName==     BY ==WSFullName==
+        ==DateAdded==    BY ==WSDateAdded==.
+01 WSMoreWork   PIC X(1) VALUE 'Y'.
+01 WSFileStatus PIC X(2).
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN INPUT CustomerFile
+       PERFORM CheckFileStatus
+       PERFORM UNTIL WSMoreWork = 'N'
+           PERFORM GetIDNum
+           PERFORM LookupCustomer
+           PERFORM AskMoreWork
+       END-PERFORM
+       CLOSE CustomerFile
+       STOP RUN.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O problem, status: " WSFileStatus
+           CLOSE CustomerFile
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+GetIDNum.
+       DISPLAY "Customer ID to look up " WITH NO ADVANCING
+       ACCEPT WSIDNum.
+
+LookupCustomer.
+       MOVE WSIDNum TO IDNum
+       READ CustomerFile INTO WSCustomer
+           KEY IS IDNum
+           INVALID KEY
+               DISPLAY "Customer not found : " WSIDNum
+           NOT INVALID KEY
+               DISPLAY "ID: " WSIDNum
+                   " Name: " WSFirstName " " WSLastName
+                   " Address: " WSAddrLine1 " " WSAddrCity
+                   " " WSAddrState " " WSAddrZip
+                   " Phone: " WSPhoneNumber
+                   " Status: " WSCustStatus
+       END-READ.
+
+AskMoreWork.
+       DISPLAY "Look up another customer (Y/N) " WITH NO ADVANCING
+       ACCEPT WSMoreWork
+       MOVE FUNCTION UPPER-CASE(WSMoreWork) TO WSMoreWork.
