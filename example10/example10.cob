@@ -7,31 +7,74 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT CustomerFile ASSIGN TO "Customer.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       SELECT AuditFile ASSIGN TO "CustAudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
 FILE SECTION.
 FD CustomerFile.
-01 CustomerData.
-       02 IDNum    PIC 9(5).
-       02 CustName.
-           03 FirstName    PIC X(15).
-           03 LastName     PIC X(15).
+    COPY CUSTREC.
+
+FD AuditFile.
+    COPY AUDITREC.
 
 WORKING-STORAGE SECTION.
-01 WSCustomer.
-       02 WSIDNum  PIC 9(5).
-       02 WSCustName.
-           03 WSFirstName    PIC X(15).
-           03 WSLastName     PIC X(15).
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==WSCustomer==
+        ==IDNum==        BY ==WSIDNum==
+        ==CustName==     BY ==WSCustName==
+        ==FirstName==    BY ==WSFirstName==
+        ==LastName==     BY ==WSLastName==
+        ==CustAddress==  BY ==WSCustAddress==
+        ==AddrLine1==    BY ==WSAddrLine1==
+        ==AddrCity==     BY ==WSAddrCity==
+        ==AddrState==    BY ==WSAddrState==
+        ==AddrZip==      BY ==WSAddrZip==
+        ==PhoneNumber==  BY ==WSPhoneNumber==
+        ==CustStatus==   BY ==WSCustStatus==
+        ==FullName==     BY ==WSFullName==
+        ==DateAdded==    BY ==WSDateAdded==.
+01 WSFileStatus  PIC X(2).
+01 WSRecCount    PIC 9(7) VALUE 0.
 
 PROCEDURE DIVISION.
 OPEN OUTPUT CustomerFile.
+       PERFORM CheckFileStatus
        MOVE 00001 TO IDNum.
        MOVE 'Doug' To FirstName.
        MOVE 'Thomas' TO LastName.
+       MOVE SPACES TO CustAddress.
+       MOVE SPACES TO PhoneNumber.
+       MOVE 'A' TO CustStatus.
+       MOVE SPACES TO FullName.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO DateAdded.
        WRITE CustomerData
        END-WRITE.
+       PERFORM CheckFileStatus
+       PERFORM WriteAuditRecord
+       ADD 1 TO WSRecCount
 CLOSE CustomerFile
 
+       DISPLAY "Records processed: " WSRecCount
 STOP RUN.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O error, status: " WSFileStatus
+           CLOSE CustomerFile
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+WriteAuditRecord.
+       OPEN EXTEND AuditFile
+       MOVE IDNum TO AL-IDNum
+       MOVE 'A' TO AL-OpCode
+       MOVE SPACES TO AL-BeforeFirst AL-BeforeLast
+       MOVE FirstName TO AL-AfterFirst
+       MOVE LastName TO AL-AfterLast
+       MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+       WRITE AuditLine
+       CLOSE AuditFile.
