@@ -0,0 +1,89 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. example21.
+AUTHOR. Ursin Filli
+DATE-WRITTEN. August 8th 2026
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       SELECT LabelFile ASSIGN TO "CustomerLabels.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+    COPY CUSTREC.
+
+FD LabelFile.
+01 LabelLine    PIC X(40).
+
+WORKING-STORAGE SECTION.
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==WSCustomer==
+        ==IDNum==        BY ==WSIDNum==
+        ==CustName==     BY ==WSCustName==
+        ==FirstName==    BY ==WSFirstName==
+        ==LastName==     BY ==WSLastName==
+        ==CustAddress==  BY ==WSCustAddress==
+        ==AddrLine1==    BY ==WSAddrLine1==
+        ==AddrCity==     BY ==WSAddrCity==
+        ==AddrState==    BY ==WSAddrState==
+        ==AddrZip==      BY ==WSAddrZip==
+        ==PhoneNumber==  BY ==WSPhoneNumber==
+        ==CustStatus==   BY ==WSCustStatus==
+        ==FullName==     BY ==WSFullName==
+        ==DateAdded==    BY ==WSDateAdded==.
+01 WSEOF          PIC A(1) VALUE 'N'.
+01 WSFileStatus   PIC X(2).
+01 WSNameLine.
+       02 WSNL-FirstName   PIC X(15).
+       02 FILLER           PIC X(1).
+       02 WSNL-LastName    PIC X(15).
+01 WSCityLine.
+       02 WSCL-City        PIC X(15).
+       02 FILLER           PIC X(2).
+       02 WSCL-State       PIC X(2).
+       02 FILLER           PIC X(1).
+       02 WSCL-Zip         PIC X(10).
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN INPUT CustomerFile
+       PERFORM CheckFileStatus
+       OPEN OUTPUT LabelFile
+       PERFORM UNTIL WSEOF = 'Y'
+           READ CustomerFile INTO WSCustomer
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END
+                   PERFORM PrintLabel
+           END-READ
+       END-PERFORM
+       CLOSE CustomerFile
+       CLOSE LabelFile
+       STOP RUN.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O problem, status: " WSFileStatus
+           CLOSE CustomerFile
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+PrintLabel.
+       MOVE SPACES TO WSNameLine
+       MOVE WSFirstName TO WSNL-FirstName
+       MOVE WSLastName TO WSNL-LastName
+       WRITE LabelLine FROM WSNameLine
+       MOVE SPACES TO LabelLine
+       WRITE LabelLine FROM WSAddrLine1
+       MOVE SPACES TO WSCityLine
+       MOVE WSAddrCity TO WSCL-City
+       MOVE WSAddrState TO WSCL-State
+       MOVE WSAddrZip TO WSCL-Zip
+       WRITE LabelLine FROM WSCityLine
+       MOVE SPACES TO LabelLine
+       WRITE LabelLine.
