@@ -0,0 +1,135 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. example23.
+AUTHOR. Ursin Filli
+DATE-WRITTEN. August 8th 2026
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSCustFileStatus.
+       SELECT SortWorkFile ASSIGN TO "CustSort.wrk".
+       SELECT SortedFile ASSIGN TO "CustSorted.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSFileStatus.
+       SELECT ReportFile ASSIGN TO "CustomerByInitial.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+    COPY CUSTREC.
+
+SD SortWorkFile.
+    COPY CUSTSORT.
+
+FD SortedFile.
+01 SortedRec        PIC X(135).
+
+FD ReportFile.
+01 ReportLine   PIC X(80).
+
+WORKING-STORAGE SECTION.
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==WSCustomer==
+        ==IDNum==        BY ==WSIDNum==
+        ==CustName==     BY ==WSCustName==
+        ==FirstName==    BY ==WSFirstName==
+        ==LastName==     BY ==WSLastName==
+        ==CustAddress==  BY ==WSCustAddress==
+        ==AddrLine1==    BY ==WSAddrLine1==
+        ==AddrCity==     BY ==WSAddrCity==
+        ==AddrState==    BY ==WSAddrState==
+        ==AddrZip==      BY ==WSAddrZip==
+        ==PhoneNumber==  BY ==WSPhoneNumber==
+        ==CustStatus==   BY ==WSCustStatus==
+        ==FullName==     BY ==WSFullName==
+        ==DateAdded==    BY ==WSDateAdded==.
+01 WSEOF            PIC A(1) VALUE 'N'.
+01 WSCustFileStatus PIC X(2).
+01 WSFileStatus     PIC X(2).
+01 WSCurrentInitial PIC X(1).
+01 WSPriorInitial   PIC X(1) VALUE SPACES.
+01 WSGroupCount     PIC 9(5) VALUE 0.
+01 WSGrandTotal     PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+MainLine.
+       PERFORM VerifyCustomerFile
+       SORT SortWorkFile ON ASCENDING KEY SrtLastName SrtFirstName
+           USING CustomerFile
+           GIVING SortedFile
+       OPEN INPUT SortedFile
+       PERFORM CheckFileStatus
+       OPEN OUTPUT ReportFile
+       PERFORM UNTIL WSEOF = 'Y'
+           READ SortedFile INTO WSCustomer
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END
+                   PERFORM CheckFileStatus
+                   PERFORM ProcessCustomer
+           END-READ
+       END-PERFORM
+       PERFORM PrintGroupSubtotal
+       PERFORM PrintGrandTotal
+       CLOSE SortedFile
+       CLOSE ReportFile
+       STOP RUN.
+
+VerifyCustomerFile.
+       OPEN INPUT CustomerFile
+       IF WSCustFileStatus NOT = "00" AND WSCustFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O problem, status: " WSCustFileStatus
+           CLOSE CustomerFile
+           STOP RUN WITH ERROR STATUS WSCustFileStatus
+       END-IF
+       CLOSE CustomerFile.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "SortedFile I/O problem, status: " WSFileStatus
+           CLOSE SortedFile
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+ProcessCustomer.
+       MOVE WSLastName(1:1) TO WSCurrentInitial
+       IF WSPriorInitial NOT = SPACES AND WSCurrentInitial NOT = WSPriorInitial
+           PERFORM PrintGroupSubtotal
+       END-IF
+       MOVE WSCurrentInitial TO WSPriorInitial
+       MOVE SPACES TO ReportLine
+       STRING "  " DELIMITED BY SIZE
+           WSIDNum DELIMITED BY SIZE
+           "  " DELIMITED BY SIZE
+           WSFirstName DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           WSLastName DELIMITED BY SIZE
+           INTO ReportLine
+       END-STRING
+       WRITE ReportLine
+       ADD 1 TO WSGroupCount
+       ADD 1 TO WSGrandTotal.
+
+PrintGroupSubtotal.
+       IF WSGroupCount > 0
+           MOVE SPACES TO ReportLine
+           STRING "  -- Subtotal for " DELIMITED BY SIZE
+               WSPriorInitial DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               WSGroupCount DELIMITED BY SIZE
+               INTO ReportLine
+           END-STRING
+           WRITE ReportLine
+           MOVE 0 TO WSGroupCount
+       END-IF.
+
+PrintGrandTotal.
+       MOVE SPACES TO ReportLine
+       STRING "Grand Total Customers: " DELIMITED BY SIZE
+           WSGrandTotal DELIMITED BY SIZE
+           INTO ReportLine
+       END-STRING
+       WRITE ReportLine.
