@@ -0,0 +1,114 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. example14.
+AUTHOR. Ursin Filli
+DATE-WRITTEN. August 8th 2026
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       SELECT ReportFile ASSIGN TO "CustomerListing.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+    COPY CUSTREC.
+
+FD ReportFile.
+01 ReportLine   PIC X(80).
+
+WORKING-STORAGE SECTION.
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==WSCustomer==
+        ==IDNum==        BY ==WSIDNum==
+        ==CustName==     BY ==WSCustName==
+        ==FirstName==    BY ==WSFirstName==
+        ==LastName==     BY ==WSLastName==
+        ==CustAddress==  BY ==WSCustAddress==
+        ==AddrLine1==    BY ==WSAddrLine1==
+        ==AddrCity==     BY ==WSAddrCity==
+        ==AddrState==    BY ==WSAddrState==
+        ==AddrZip==      BY ==WSAddrZip==
+        ==PhoneNumber==  BY ==WSPhoneNumber==
+        ==CustStatus==   BY ==WSCustStatus==
+        ==FullName==     BY ==WSFullName==
+        ==DateAdded==    BY ==WSDateAdded==.
+01 WSEOF           PIC A(1) VALUE 'N'.
+01 WSFileStatus     PIC X(2).
+01 WSLinesOnPage    PIC 9(2) VALUE 0.
+01 WSPageNum        PIC 9(3) VALUE 0.
+01 WSLinesPerPage    PIC 9(2) VALUE 50.
+01 WSTotalCustomers PIC 9(5) VALUE 0.
+01 WSDetailLine.
+       02 FILLER           PIC X(1).
+       02 DL-IDNum          PIC 9(5).
+       02 FILLER           PIC X(3).
+       02 DL-FirstName      PIC X(15).
+       02 FILLER           PIC X(1).
+       02 DL-LastName       PIC X(15).
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN INPUT CustomerFile
+       PERFORM CheckFileStatus
+       OPEN OUTPUT ReportFile
+       PERFORM UNTIL WSEOF = 'Y'
+           READ CustomerFile INTO WSCustomer
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END
+                   PERFORM PrintDetailLine
+                   ADD 1 TO WSTotalCustomers
+           END-READ
+       END-PERFORM
+       PERFORM PrintTotalLine
+       CLOSE CustomerFile
+       CLOSE ReportFile
+       STOP RUN.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O problem, status: " WSFileStatus
+           CLOSE CustomerFile
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+PrintDetailLine.
+       IF WSLinesOnPage = 0 OR WSLinesOnPage >= WSLinesPerPage
+           PERFORM PrintPageHeading
+       END-IF
+       MOVE SPACES TO WSDetailLine
+       MOVE WSIDNum TO DL-IDNum
+       MOVE WSFirstName TO DL-FirstName
+       MOVE WSLastName TO DL-LastName
+       WRITE ReportLine FROM WSDetailLine
+       ADD 1 TO WSLinesOnPage.
+
+PrintPageHeading.
+       ADD 1 TO WSPageNum
+       MOVE 0 TO WSLinesOnPage
+       MOVE SPACES TO ReportLine
+       WRITE ReportLine FROM SPACES
+       STRING "Customer Listing" DELIMITED BY SIZE
+           "                         Page " DELIMITED BY SIZE
+           WSPageNum DELIMITED BY SIZE
+           INTO ReportLine
+       END-STRING
+       WRITE ReportLine
+       MOVE "ID      First Name      Last Name" TO ReportLine
+       WRITE ReportLine
+       MOVE "-----   --------------- ---------------" TO ReportLine
+       WRITE ReportLine
+       ADD 4 TO WSLinesOnPage.
+
+PrintTotalLine.
+       MOVE SPACES TO ReportLine
+       WRITE ReportLine
+       STRING "Total Customers Listed: " DELIMITED BY SIZE
+           WSTotalCustomers DELIMITED BY SIZE
+           INTO ReportLine
+       END-STRING
+       WRITE ReportLine.
