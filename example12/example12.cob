@@ -1,38 +1,155 @@
        >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
-PROGRAM-ID. example11.
+PROGRAM-ID. example12.
 AUTHOR. Ursin Filli
 DATE-WRITTEN. April 30th 2020
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSCustFileStatus.
+       SELECT SortWorkFile ASSIGN TO "CustSort.wrk".
+       SELECT SortedFile ASSIGN TO "CustSorted.dat"
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           FILE STATUS IS WSFileStatus.
+       SELECT CheckpointFile ASSIGN TO "CustListCheckpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSCkptFileStatus.
+       SELECT LockFile ASSIGN TO "Customer.dat.lock"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSLockFileStatus.
 DATA DIVISION.
 FILE SECTION.
 FD CustomerFile.
-01 CustomerData.
-       02 IDNum    PIC 9(5).
-       02 CustName.
-           03 FirstName    PIC X(15).
-           03 LastName     PIC X(15).
+    COPY CUSTREC.
+
+FD LockFile.
+01 LockRec  PIC X(1).
+
+SD SortWorkFile.
+    COPY CUSTSORT.
+
+FD SortedFile.
+01 SortedRec        PIC X(135).
+
+FD CheckpointFile.
+01 CheckpointRec    PIC 9(7).
 
 WORKING-STORAGE SECTION.
-01 WSCustomer.
-       02 WSIDNum  PIC 9(5).
-       02 WSCustName.
-           03 WSFirstName    PIC X(15).
-           03 WSLastName     PIC X(15).
-01 WSEOF PIC A(1).
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==WSCustomer==
+        ==IDNum==        BY ==WSIDNum==
+        ==CustName==     BY ==WSCustName==
+        ==FirstName==    BY ==WSFirstName==
+        ==LastName==     BY ==WSLastName==
+        ==CustAddress==  BY ==WSCustAddress==
+        ==AddrLine1==    BY ==WSAddrLine1==
+        ==AddrCity==     BY ==WSAddrCity==
+        ==AddrState==    BY ==WSAddrState==
+        ==AddrZip==      BY ==WSAddrZip==
+        ==PhoneNumber==  BY ==WSPhoneNumber==
+        ==CustStatus==   BY ==WSCustStatus==
+        ==FullName==     BY ==WSFullName==
+        ==DateAdded==    BY ==WSDateAdded==.
+01 WSEOF PIC A(1) VALUE 'N'.
+01 WSCustFileStatus PIC X(2).
+01 WSFileStatus     PIC X(2).
+01 WSCkptFileStatus PIC X(2).
+01 WSStartFromParm  PIC X(7).
+01 WSStartFromPos   PIC 9(7) VALUE 0.
+01 WSPosition       PIC 9(7) VALUE 0.
+01 WSRecCount       PIC 9(7) VALUE 0.
+01 WSCkptInterval   PIC 9(7) VALUE 1000.
+01 WSLockFileStatus PIC X(2).
+01 WSLockFileName   PIC X(80) VALUE "Customer.dat.lock".
 PROCEDURE DIVISION.
-OPEN INPUT CustomerFile.
+       MOVE 'N' TO WSEOF
+       MOVE 0 TO WSPosition
+       MOVE 0 TO WSRecCount
+       MOVE 0 TO WSStartFromPos
+       ACCEPT WSStartFromParm FROM COMMAND-LINE
+       IF WSStartFromParm IS NUMERIC
+           MOVE WSStartFromParm TO WSStartFromPos
+       END-IF
+       PERFORM AcquireLock
+       PERFORM VerifyCustomerFile
+SORT SortWorkFile ON ASCENDING KEY SrtLastName SrtFirstName
+       USING CustomerFile
+       GIVING SortedFile.
+OPEN INPUT SortedFile.
+       PERFORM CheckFileStatus
        PERFORM UNTIL WSEOF='Y'
-           READ CustomerFile INTO WSCustomer
+           READ SortedFile INTO WSCustomer
                AT END MOVE 'Y' TO WSEOF
-               NOT AT END DISPLAY WSCustomer
+               NOT AT END
+                   ADD 1 TO WSPosition
+                   IF WSStartFromPos = 0 OR WSPosition > WSStartFromPos
+                       DISPLAY "ID: " WSIDNum
+                           " Name: " WSFirstName " " WSLastName
+                           " Address: " WSAddrLine1 " " WSAddrCity
+                           " " WSAddrState " " WSAddrZip
+                           " Phone: " WSPhoneNumber
+                           " Status: " WSCustStatus
+                       ADD 1 TO WSRecCount
+                   END-IF
+                   PERFORM TakeCheckpoint
            END-READ
+           IF WSEOF NOT = 'Y'
+               PERFORM CheckFileStatus
+           END-IF
         END-PERFORM
-CLOSE CustomerFile.
+CLOSE SortedFile.
+
+       PERFORM ReleaseLock
+       DISPLAY "Records processed: " WSRecCount
+GOBACK.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "SortedFile I/O problem, status: " WSFileStatus
+           CLOSE SortedFile
+           PERFORM ReleaseLock
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+VerifyCustomerFile.
+       OPEN INPUT CustomerFile
+       IF WSCustFileStatus NOT = "00" AND WSCustFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O problem, status: " WSCustFileStatus
+           CLOSE CustomerFile
+           PERFORM ReleaseLock
+           STOP RUN WITH ERROR STATUS WSCustFileStatus
+       END-IF
+       CLOSE CustomerFile.
+
+AcquireLock.
+       OPEN INPUT LockFile
+       IF WSLockFileStatus = "00"
+           DISPLAY "Customer.dat is locked by another job, try again later"
+           CLOSE LockFile
+           STOP RUN WITH ERROR STATUS "LK"
+       END-IF
+       OPEN OUTPUT LockFile
+       MOVE "L" TO LockRec
+       WRITE LockRec
+       CLOSE LockFile.
+
+ReleaseLock.
+       CALL "CBL_DELETE_FILE" USING WSLockFileName.
 
-STOP RUN.
+TakeCheckpoint.
+       IF FUNCTION MOD(WSPosition, WSCkptInterval) = 0
+           OPEN OUTPUT CheckpointFile
+           MOVE WSPosition TO CheckpointRec
+           WRITE CheckpointRec
+           CLOSE CheckpointFile
+           IF WSCkptFileStatus NOT = "00"
+               DISPLAY "CheckpointFile I/O problem, status: " WSCkptFileStatus
+               CLOSE SortedFile
+               PERFORM ReleaseLock
+               STOP RUN WITH ERROR STATUS WSCkptFileStatus
+           END-IF
+       END-IF.
