@@ -0,0 +1,105 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. example17.
+AUTHOR. Ursin Filli
+DATE-WRITTEN. August 8th 2026
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       SELECT ArchiveFile ASSIGN TO "CustomerArchive.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSArchFileStatus.
+       SELECT AuditFile ASSIGN TO "CustAudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+    COPY CUSTREC.
+
+FD ArchiveFile.
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==ArchiveRecord==
+        ==IDNum==        BY ==AR-IDNum==
+        ==CustName==     BY ==AR-CustName==
+        ==FirstName==    BY ==AR-FirstName==
+        ==LastName==     BY ==AR-LastName==
+        ==CustAddress==  BY ==AR-CustAddress==
+        ==AddrLine1==    BY ==AR-AddrLine1==
+        ==AddrCity==     BY ==AR-AddrCity==
+        ==AddrState==    BY ==AR-AddrState==
+        ==AddrZip==      BY ==AR-AddrZip==
+        ==PhoneNumber==  BY ==AR-PhoneNumber==
+        ==CustStatus==   BY ==AR-CustStatus==
+        ==FullName==     BY ==AR-FullName==
+        ==DateAdded==    BY ==AR-DateAdded==.
+
+FD AuditFile.
+    COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+01 WSEOF             PIC X(1) VALUE 'N'.
+01 WSFileStatus      PIC X(2).
+01 WSArchFileStatus  PIC X(2).
+01 WSArchivedCount   PIC 9(7) VALUE 0.
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN I-O CustomerFile
+       PERFORM CheckFileStatus
+       OPEN OUTPUT ArchiveFile
+       PERFORM CheckArchFileStatus
+       PERFORM UNTIL WSEOF = 'Y'
+           READ CustomerFile NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WSEOF
+               NOT AT END
+                   IF CustStatus IN CustomerData = 'I'
+                       PERFORM ArchiveCustomer
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE CustomerFile
+       CLOSE ArchiveFile
+       DISPLAY "Customers archived: " WSArchivedCount
+       STOP RUN.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O problem, status: " WSFileStatus
+           CLOSE CustomerFile
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+CheckArchFileStatus.
+       IF WSArchFileStatus NOT = "00"
+           DISPLAY "ArchiveFile I/O problem, status: " WSArchFileStatus
+           CLOSE ArchiveFile
+           CLOSE CustomerFile
+           STOP RUN WITH ERROR STATUS WSArchFileStatus
+       END-IF.
+
+ArchiveCustomer.
+       MOVE CustomerData TO ArchiveRecord
+       WRITE ArchiveRecord
+       PERFORM CheckArchFileStatus
+       DELETE CustomerFile
+       END-DELETE
+       PERFORM CheckFileStatus
+       PERFORM WriteAuditRecord
+       ADD 1 TO WSArchivedCount.
+
+WriteAuditRecord.
+       OPEN EXTEND AuditFile
+       MOVE IDNum IN CustomerData TO AL-IDNum
+       MOVE 'D' TO AL-OpCode
+       MOVE FirstName IN CustomerData TO AL-BeforeFirst
+       MOVE LastName IN CustomerData TO AL-BeforeLast
+       MOVE SPACES TO AL-AfterFirst AL-AfterLast
+       MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+       WRITE AuditLine
+       CLOSE AuditFile.
