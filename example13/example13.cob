@@ -0,0 +1,180 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. example13.
+AUTHOR. Ursin Filli
+DATE-WRITTEN. August 8th 2026
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       SELECT AuditFile ASSIGN TO "CustAudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT LockFile ASSIGN TO "Customer.dat.lock"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSLockFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+    COPY CUSTREC.
+
+FD AuditFile.
+    COPY AUDITREC.
+
+FD LockFile.
+01 LockRec  PIC X(1).
+
+WORKING-STORAGE SECTION.
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==WSCustomer==
+        ==IDNum==        BY ==WSIDNum==
+        ==CustName==     BY ==WSCustName==
+        ==FirstName==    BY ==WSFirstName==
+        ==LastName==     BY ==WSLastName==
+        ==CustAddress==  BY ==WSCustAddress==
+        ==AddrLine1==    BY ==WSAddrLine1==
+        ==AddrCity==     BY ==WSAddrCity==
+        ==AddrState==    BY ==WSAddrState==
+        ==AddrZip==      BY ==WSAddrZip==
+        ==PhoneNumber==  BY ==WSPhoneNumber==
+        ==CustStatus==   BY ==WSCustStatus==
+        ==FullName==     BY ==WSFullName==
+        ==DateAdded==    BY ==WSDateAdded==.
+01 WSAction     PIC X(1).
+01 WSMoreWork   PIC X(1) VALUE 'Y'.
+01 WSBeforeFirstName PIC X(15).
+01 WSBeforeLastName  PIC X(15).
+01 WSLockFileStatus PIC X(2).
+01 WSLockFileName   PIC X(80) VALUE "Customer.dat.lock".
+01 WSFound          PIC X(1).
+01 WSFileStatus      PIC X(2).
+
+PROCEDURE DIVISION.
+MainLine.
+       MOVE 'Y' TO WSMoreWork
+       PERFORM AcquireLock
+       OPEN I-O CustomerFile
+       PERFORM CheckFileStatus
+       PERFORM UNTIL WSMoreWork = 'N'
+           PERFORM GetIDNum
+           PERFORM FindCustomer
+       END-PERFORM
+       CLOSE CustomerFile
+       PERFORM ReleaseLock
+       GOBACK.
+
+AcquireLock.
+       OPEN INPUT LockFile
+       IF WSLockFileStatus = "00"
+           DISPLAY "Customer.dat is locked by another job, try again later"
+           CLOSE LockFile
+           STOP RUN WITH ERROR STATUS "LK"
+       END-IF
+       OPEN OUTPUT LockFile
+       MOVE "L" TO LockRec
+       WRITE LockRec
+       CLOSE LockFile.
+
+ReleaseLock.
+       CALL "CBL_DELETE_FILE" USING WSLockFileName.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O problem, status: " WSFileStatus
+           CLOSE CustomerFile
+           PERFORM ReleaseLock
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+GetIDNum.
+       DISPLAY "Customer ID to maintain " WITH NO ADVANCING
+       ACCEPT WSIDNum.
+
+FindCustomer.
+       MOVE WSIDNum TO IDNum
+       MOVE 'N' TO WSFound
+       READ CustomerFile INTO WSCustomer
+           INVALID KEY
+               DISPLAY "Customer not found : " WSIDNum
+           NOT INVALID KEY
+               MOVE 'Y' TO WSFound
+       END-READ
+       IF WSFound = 'Y'
+           PERFORM DisplayCustomer
+           PERFORM GetAction
+           EVALUATE WSAction
+               WHEN 'U'
+                   PERFORM UpdateCustomer
+               WHEN 'D'
+                   PERFORM DeleteCustomer
+               WHEN OTHER
+                   DISPLAY "No changes made"
+           END-EVALUATE
+       END-IF
+       PERFORM AskMoreWork.
+
+DisplayCustomer.
+       DISPLAY "ID : " WSIDNum " Name : " WSFirstName " " WSLastName.
+
+GetAction.
+       DISPLAY "Update or Delete this customer (U/D/N) " WITH NO ADVANCING
+       ACCEPT WSAction
+       MOVE FUNCTION UPPER-CASE(WSAction) TO WSAction.
+
+UpdateCustomer.
+       MOVE FirstName TO WSBeforeFirstName
+       MOVE LastName TO WSBeforeLastName
+       DISPLAY "New First Name " WITH NO ADVANCING
+       ACCEPT WSFirstName
+       DISPLAY "New Last Name " WITH NO ADVANCING
+       ACCEPT WSLastName
+       MOVE WSFirstName TO FirstName
+       MOVE WSLastName TO LastName
+       REWRITE CustomerData
+           INVALID KEY
+               DISPLAY "Unable to rewrite customer : " WSIDNum
+           NOT INVALID KEY
+               PERFORM WriteAuditRecord
+       END-REWRITE.
+
+DeleteCustomer.
+       MOVE FirstName TO WSBeforeFirstName
+       MOVE LastName TO WSBeforeLastName
+       DELETE CustomerFile
+           INVALID KEY
+               DISPLAY "Unable to delete customer : " WSIDNum
+           NOT INVALID KEY
+               DISPLAY "Customer deleted : " WSIDNum
+               PERFORM WriteDeleteAuditRecord
+       END-DELETE.
+
+WriteAuditRecord.
+       OPEN EXTEND AuditFile
+       MOVE WSIDNum TO AL-IDNum
+       MOVE 'U' TO AL-OpCode
+       MOVE WSBeforeFirstName TO AL-BeforeFirst
+       MOVE WSBeforeLastName TO AL-BeforeLast
+       MOVE WSFirstName TO AL-AfterFirst
+       MOVE WSLastName TO AL-AfterLast
+       MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+       WRITE AuditLine
+       CLOSE AuditFile.
+
+WriteDeleteAuditRecord.
+       OPEN EXTEND AuditFile
+       MOVE WSIDNum TO AL-IDNum
+       MOVE 'D' TO AL-OpCode
+       MOVE WSBeforeFirstName TO AL-BeforeFirst
+       MOVE WSBeforeLastName TO AL-BeforeLast
+       MOVE SPACES TO AL-AfterFirst AL-AfterLast
+       MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+       WRITE AuditLine
+       CLOSE AuditFile.
+
+AskMoreWork.
+       DISPLAY "Maintain another customer (Y/N) " WITH NO ADVANCING
+       ACCEPT WSAction
+       MOVE FUNCTION UPPER-CASE(WSAction) TO WSMoreWork.
