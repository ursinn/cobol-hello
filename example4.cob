@@ -8,24 +8,37 @@ ENVIRONMENT DIVISION.
 DATA DIVISION.
 FILE SECTION.
 WORKING-STORAGE SECTION.
+01 WSChoice     PIC X(1).
+01 WSMoreWork   PIC X(1) VALUE 'Y'.
 
 PROCEDURE DIVISION.
-SubOne.
-       DISPLAY "In Paragraph 1"
-       PERFORM SubTwo
-       DISPLAY "Returned to Paragraph 1"
-       PERFORM SubFour 2 TIMES
+MainLine.
+       PERFORM UNTIL WSMoreWork = 'N'
+           PERFORM DisplayMenu
+           PERFORM GetChoice
+           EVALUATE WSChoice
+               WHEN '1'
+                   CALL "example11"
+               WHEN '2'
+                   CALL "example12"
+               WHEN '3'
+                   CALL "example13"
+               WHEN '4'
+                   MOVE 'N' TO WSMoreWork
+               WHEN OTHER
+                   DISPLAY "Invalid selection, please choose 1-4"
+           END-EVALUATE
+       END-PERFORM
        STOP RUN.
 
-SubThree.
-       DISPLAY "In Paragraph 3".
+DisplayMenu.
+       DISPLAY " "
+       DISPLAY "Customer Maintenance Menu"
+       DISPLAY "1. Add Customer"
+       DISPLAY "2. List Customers"
+       DISPLAY "3. Update/Delete Customer"
+       DISPLAY "4. Exit".
 
-SubTwo.
-       DISPLAY "In Paragraph 2"
-       PERFORM SubThree
-       DISPLAY "Returned to Paragraph 2".
-
-SubFour.
-       DISPLAY "Repeat".
-
-STOP RUN.
+GetChoice.
+       DISPLAY "Selection " WITH NO ADVANCING
+       ACCEPT WSChoice.
