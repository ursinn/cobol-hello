@@ -0,0 +1,90 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. example24.
+AUTHOR. Ursin Filli
+DATE-WRITTEN. August 8th 2026
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+    COPY CUSTREC.
+
+WORKING-STORAGE SECTION.
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==WSCustomer==
+        ==IDNum==        BY ==WSIDNum==
+        ==CustName==     BY ==WSCustName==
+        ==FirstName==    BY ==WSFirstName==
+        ==LastName==     BY ==WSLastName==
+        ==CustAddress==  BY ==WSCustAddress==
+        ==AddrLine1==    BY ==WSAddrLine1==
+        ==AddrCity==     BY ==WSAddrCity==
+        ==AddrState==    BY ==WSAddrState==
+        ==AddrZip==      BY ==WSAddrZip==
+        ==PhoneNumber==  BY ==WSPhoneNumber==
+        ==CustStatus==   BY ==WSCustStatus==
+        ==FullName==     BY ==WSFullName==
+        ==DateAdded==    BY ==WSDateAdded==.
+01 WSEOF        PIC A(1) VALUE 'N'.
+01 WSFileStatus PIC X(2).
+01 WSYearMonth  PIC X(6).
+01 WSMonthTable.
+    02 WSMonthEntry OCCURS 120 TIMES.
+        03 WSMonthKey   PIC X(6).
+        03 WSMonthCount PIC 9(5).
+01 WSMonthCountUsed PIC 9(3) VALUE 0.
+01 WSTableIndex     PIC 9(3).
+01 WSFound          PIC X(1).
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN INPUT CustomerFile
+       PERFORM CheckFileStatus
+       PERFORM UNTIL WSEOF = 'Y'
+           READ CustomerFile INTO WSCustomer
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END
+                   PERFORM CheckFileStatus
+                   PERFORM TallyMonth
+           END-READ
+       END-PERFORM
+       CLOSE CustomerFile
+       PERFORM PrintReport
+       STOP RUN.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O problem, status: " WSFileStatus
+           CLOSE CustomerFile
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+TallyMonth.
+       MOVE WSDateAdded(1:6) TO WSYearMonth
+       MOVE 'N' TO WSFound
+       PERFORM VARYING WSTableIndex FROM 1 BY 1
+           UNTIL WSTableIndex > WSMonthCountUsed
+           IF WSMonthKey(WSTableIndex) = WSYearMonth
+               ADD 1 TO WSMonthCount(WSTableIndex)
+               MOVE 'Y' TO WSFound
+           END-IF
+       END-PERFORM
+       IF WSFound = 'N'
+           ADD 1 TO WSMonthCountUsed
+           MOVE WSYearMonth TO WSMonthKey(WSMonthCountUsed)
+           MOVE 1 TO WSMonthCount(WSMonthCountUsed)
+       END-IF.
+
+PrintReport.
+       DISPLAY "New Customers by Year-Month"
+       PERFORM VARYING WSTableIndex FROM 1 BY 1
+           UNTIL WSTableIndex > WSMonthCountUsed
+           DISPLAY WSMonthKey(WSTableIndex) ": " WSMonthCount(WSTableIndex)
+       END-PERFORM.
