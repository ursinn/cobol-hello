@@ -7,10 +7,15 @@ ENVIRONMENT DIVISION.
 
 DATA DIVISION.
 LINKAGE SECTION.
-01 LNum1    PIC 9 VALUE 5.
-01 LNum2    PIC 9 VALUE 4.
-01 LSum1     PIC 99.
-PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-       COMPUTE LSum1 = LNum1 + LNum2.
+01 LNum1    PIC S9(7)V99.
+01 LNum2    PIC S9(7)V99.
+01 LSum1    PIC S9(7)V99.
+01 LStatus  PIC X(1).
+PROCEDURE DIVISION USING LNum1, LNum2, LSum1, LStatus.
+       MOVE 'N' TO LStatus
+       COMPUTE LSum1 = LNum1 + LNum2
+           ON SIZE ERROR
+               MOVE 'E' TO LStatus
+       END-COMPUTE.
 
-EXIT PROGRAM.
\ No newline at end of file
+EXIT PROGRAM.
