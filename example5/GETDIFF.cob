@@ -0,0 +1,21 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GETDIFF.
+AUTHOR. Ursin Filli
+DATE-WRITTEN. August 8th 2026
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+LINKAGE SECTION.
+01 LNum1    PIC S9(7)V99.
+01 LNum2    PIC S9(7)V99.
+01 LDiff1   PIC S9(7)V99.
+01 LStatus  PIC X(1).
+PROCEDURE DIVISION USING LNum1, LNum2, LDiff1, LStatus.
+       MOVE 'N' TO LStatus
+       COMPUTE LDiff1 = LNum1 - LNum2
+           ON SIZE ERROR
+               MOVE 'E' TO LStatus
+       END-COMPUTE.
+
+EXIT PROGRAM.
