@@ -0,0 +1,74 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. example15.
+AUTHOR. Ursin Filli
+DATE-WRITTEN. August 8th 2026
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       SELECT CsvFile ASSIGN TO "CustomerExport.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+    COPY CUSTREC.
+
+FD CsvFile.
+01 CsvLine   PIC X(80).
+
+WORKING-STORAGE SECTION.
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==WSCustomer==
+        ==IDNum==        BY ==WSIDNum==
+        ==CustName==     BY ==WSCustName==
+        ==FirstName==    BY ==WSFirstName==
+        ==LastName==     BY ==WSLastName==
+        ==CustAddress==  BY ==WSCustAddress==
+        ==AddrLine1==    BY ==WSAddrLine1==
+        ==AddrCity==     BY ==WSAddrCity==
+        ==AddrState==    BY ==WSAddrState==
+        ==AddrZip==      BY ==WSAddrZip==
+        ==PhoneNumber==  BY ==WSPhoneNumber==
+        ==CustStatus==   BY ==WSCustStatus==
+        ==FullName==     BY ==WSFullName==
+        ==DateAdded==    BY ==WSDateAdded==.
+01 WSEOF PIC A(1) VALUE 'N'.
+01 WSFileStatus PIC X(2).
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN INPUT CustomerFile
+       PERFORM CheckFileStatus
+       OPEN OUTPUT CsvFile
+       PERFORM UNTIL WSEOF = 'Y'
+           READ CustomerFile INTO WSCustomer
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END PERFORM WriteCsvLine
+           END-READ
+       END-PERFORM
+       CLOSE CustomerFile
+       CLOSE CsvFile
+       STOP RUN.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O problem, status: " WSFileStatus
+           CLOSE CustomerFile
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+WriteCsvLine.
+       MOVE SPACES TO CsvLine
+       STRING WSIDNum DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WSFirstName) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WSLastName) DELIMITED BY SIZE
+           INTO CsvLine
+       END-STRING
+       WRITE CsvLine.
