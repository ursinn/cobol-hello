@@ -0,0 +1,92 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. example18.
+AUTHOR. Ursin Filli
+DATE-WRITTEN. August 8th 2026
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       SELECT AuditFile ASSIGN TO "CustAudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+    COPY CUSTREC.
+
+FD AuditFile.
+    COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==WSCustomer==
+        ==IDNum==        BY ==WSIDNum==
+        ==CustName==     BY ==WSCustName==
+        ==FirstName==    BY ==WSFirstName==
+        ==LastName==     BY ==WSLastName==
+        ==CustAddress==  BY ==WSCustAddress==
+        ==AddrLine1==    BY ==WSAddrLine1==
+        ==AddrCity==     BY ==WSAddrCity==
+        ==AddrState==    BY ==WSAddrState==
+        ==AddrZip==      BY ==WSAddrZip==
+        ==PhoneNumber==  BY ==WSPhoneNumber==
+        ==CustStatus==   BY ==WSCustStatus==
+        ==FullName==     BY ==WSFullName==
+        ==DateAdded==    BY ==WSDateAdded==.
+01 WSEOF        PIC X(1) VALUE 'N'.
+01 WSFileStatus PIC X(2).
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN I-O CustomerFile
+       PERFORM CheckFileStatus
+       PERFORM UNTIL WSEOF = 'Y'
+           READ CustomerFile NEXT RECORD INTO WSCustomer
+               AT END
+                   MOVE 'Y' TO WSEOF
+               NOT AT END
+                   PERFORM NormalizeFullName
+           END-READ
+       END-PERFORM
+       CLOSE CustomerFile
+       STOP RUN.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O problem, status: " WSFileStatus
+           CLOSE CustomerFile
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+NormalizeFullName.
+       STRING WSLastName DELIMITED BY SPACE
+           ", " DELIMITED BY SIZE
+           WSFirstName DELIMITED BY SPACE
+           INTO WSFullName
+           ON OVERFLOW
+               DISPLAY "Full name overflowed for ID " WSIDNum
+       END-STRING
+       MOVE WSCustomer TO CustomerData
+       REWRITE CustomerData
+           INVALID KEY
+               DISPLAY "Unable to rewrite customer : " WSIDNum
+           NOT INVALID KEY
+               PERFORM WriteAuditRecord
+       END-REWRITE
+       PERFORM CheckFileStatus.
+
+WriteAuditRecord.
+       OPEN EXTEND AuditFile
+       MOVE WSIDNum TO AL-IDNum
+       MOVE 'U' TO AL-OpCode
+       MOVE WSFirstName TO AL-BeforeFirst
+       MOVE WSLastName TO AL-BeforeLast
+       MOVE WSFirstName TO AL-AfterFirst
+       MOVE WSLastName TO AL-AfterLast
+       MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+       WRITE AuditLine
+       CLOSE AuditFile.
