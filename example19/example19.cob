@@ -0,0 +1,146 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. example19.
+AUTHOR. Ursin Filli
+DATE-WRITTEN. August 8th 2026
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       SELECT AuditFile ASSIGN TO "CustAudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+    COPY CUSTREC.
+
+FD AuditFile.
+    COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==WSCustomer==
+        ==IDNum==        BY ==WSIDNum==
+        ==CustName==     BY ==WSCustName==
+        ==FirstName==    BY ==WSFirstName==
+        ==LastName==     BY ==WSLastName==
+        ==CustAddress==  BY ==WSCustAddress==
+        ==AddrLine1==    BY ==WSAddrLine1==
+        ==AddrCity==     BY ==WSAddrCity==
+        ==AddrState==    BY ==WSAddrState==
+        ==AddrZip==      BY ==WSAddrZip==
+        ==PhoneNumber==  BY ==WSPhoneNumber==
+        ==CustStatus==   BY ==WSCustStatus==
+        ==FullName==     BY ==WSFullName==
+        ==DateAdded==    BY ==WSDateAdded==.
+01 WSEOF         PIC X(1) VALUE 'N'.
+01 WSFileStatus  PIC X(2).
+01 WSDoubleSpace PIC 99.
+01 WSWord1       PIC X(15).
+01 WSWord2       PIC X(15).
+01 WSWord3       PIC X(15).
+01 WSOverflow    PIC X(1).
+01 WSBeforeFirstName PIC X(15).
+01 WSBeforeLastName  PIC X(15).
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN I-O CustomerFile
+       PERFORM CheckFileStatus
+       PERFORM UNTIL WSEOF = 'Y'
+           READ CustomerFile NEXT RECORD INTO WSCustomer
+               AT END
+                   MOVE 'Y' TO WSEOF
+               NOT AT END
+                   PERFORM CleanseCustomerName
+           END-READ
+       END-PERFORM
+       CLOSE CustomerFile
+       STOP RUN.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O problem, status: " WSFileStatus
+           CLOSE CustomerFile
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+CleanseCustomerName.
+       MOVE WSFirstName TO WSBeforeFirstName
+       MOVE WSLastName TO WSBeforeLastName
+       MOVE 'N' TO WSOverflow
+       MOVE FUNCTION TRIM(WSFirstName) TO WSFirstName
+       MOVE 0 TO WSDoubleSpace
+       INSPECT WSFirstName TALLYING WSDoubleSpace FOR ALL "  "
+       IF WSDoubleSpace > 0
+           PERFORM CollapseFirstName
+       END-IF
+       MOVE FUNCTION TRIM(WSLastName) TO WSLastName
+       MOVE 0 TO WSDoubleSpace
+       INSPECT WSLastName TALLYING WSDoubleSpace FOR ALL "  "
+       IF WSDoubleSpace > 0
+           PERFORM CollapseLastName
+       END-IF
+       MOVE FUNCTION UPPER-CASE(WSLastName) TO WSLastName
+       IF WSOverflow = 'Y'
+           DISPLAY "Skipped cleansing customer (name has too many words to collapse): " WSIDNum
+       ELSE
+           MOVE WSCustomer TO CustomerData
+           REWRITE CustomerData
+               INVALID KEY
+                   DISPLAY "Unable to rewrite customer : " WSIDNum
+               NOT INVALID KEY
+                   PERFORM WriteAuditRecord
+           END-REWRITE
+           PERFORM CheckFileStatus
+       END-IF.
+
+CollapseFirstName.
+       MOVE SPACES TO WSWord1 WSWord2 WSWord3
+       UNSTRING WSFirstName DELIMITED BY ALL SPACE
+           INTO WSWord1 WSWord2 WSWord3
+           ON OVERFLOW
+               MOVE 'Y' TO WSOverflow
+       END-UNSTRING
+       MOVE SPACES TO WSFirstName
+       STRING FUNCTION TRIM(WSWord1) DELIMITED BY SIZE
+           SPACE DELIMITED BY SIZE
+           FUNCTION TRIM(WSWord2) DELIMITED BY SIZE
+           SPACE DELIMITED BY SIZE
+           FUNCTION TRIM(WSWord3) DELIMITED BY SIZE
+           INTO WSFirstName
+       END-STRING
+       MOVE FUNCTION TRIM(WSFirstName) TO WSFirstName.
+
+CollapseLastName.
+       MOVE SPACES TO WSWord1 WSWord2 WSWord3
+       UNSTRING WSLastName DELIMITED BY ALL SPACE
+           INTO WSWord1 WSWord2 WSWord3
+           ON OVERFLOW
+               MOVE 'Y' TO WSOverflow
+       END-UNSTRING
+       MOVE SPACES TO WSLastName
+       STRING FUNCTION TRIM(WSWord1) DELIMITED BY SIZE
+           SPACE DELIMITED BY SIZE
+           FUNCTION TRIM(WSWord2) DELIMITED BY SIZE
+           SPACE DELIMITED BY SIZE
+           FUNCTION TRIM(WSWord3) DELIMITED BY SIZE
+           INTO WSLastName
+       END-STRING
+       MOVE FUNCTION TRIM(WSLastName) TO WSLastName.
+
+WriteAuditRecord.
+       OPEN EXTEND AuditFile
+       MOVE WSIDNum TO AL-IDNum
+       MOVE 'U' TO AL-OpCode
+       MOVE WSBeforeFirstName TO AL-BeforeFirst
+       MOVE WSBeforeLastName TO AL-BeforeLast
+       MOVE WSFirstName TO AL-AfterFirst
+       MOVE WSLastName TO AL-AfterLast
+       MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+       WRITE AuditLine
+       CLOSE AuditFile.
