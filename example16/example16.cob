@@ -0,0 +1,139 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. example16.
+AUTHOR. Ursin Filli
+DATE-WRITTEN. August 8th 2026
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       SELECT TransFile ASSIGN TO "NewCustomers.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT AuditFile ASSIGN TO "CustAudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+    COPY CUSTREC.
+
+FD TransFile.
+01 TransRec.
+       02 TR-IDNum      PIC 9(5).
+       02 TR-FirstName  PIC X(15).
+       02 TR-LastName   PIC X(15).
+
+FD AuditFile.
+    COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==WSCustomer==
+        ==IDNum==        BY ==WSIDNum==
+        ==CustName==     BY ==WSCustName==
+        ==FirstName==    BY ==WSFirstName==
+        ==LastName==     BY ==WSLastName==
+        ==CustAddress==  BY ==WSCustAddress==
+        ==AddrLine1==    BY ==WSAddrLine1==
+        ==AddrCity==     BY ==WSAddrCity==
+        ==AddrState==    BY ==WSAddrState==
+        ==AddrZip==      BY ==WSAddrZip==
+        ==PhoneNumber==  BY ==WSPhoneNumber==
+        ==CustStatus==   BY ==WSCustStatus==
+        ==FullName==     BY ==WSFullName==
+        ==DateAdded==    BY ==WSDateAdded==.
+01 WSEOF        PIC A(1) VALUE 'N'.
+01 WSFileStatus PIC X(2).
+01 WSRejected   PIC X(1).
+01 WSReadCount      PIC 9(7) VALUE 0.
+01 WSWrittenCount   PIC 9(7) VALUE 0.
+01 WSRejectedCount  PIC 9(7) VALUE 0.
+01 WSExpectedWritten PIC 9(7).
+
+PROCEDURE DIVISION.
+MainLine.
+       OPEN I-O CustomerFile
+       PERFORM CheckFileStatus
+       OPEN INPUT TransFile
+       PERFORM UNTIL WSEOF = 'Y'
+           READ TransFile
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END
+                   ADD 1 TO WSReadCount
+                   PERFORM LoadOneTransaction
+           END-READ
+       END-PERFORM
+       CLOSE CustomerFile
+       CLOSE TransFile
+       PERFORM ReconcileCounts
+       STOP RUN.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O problem, status: " WSFileStatus
+           CLOSE CustomerFile
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+ReconcileCounts.
+       DISPLAY "Read: " WSReadCount "  Written: " WSWrittenCount
+           "  Rejected: " WSRejectedCount
+       COMPUTE WSExpectedWritten = WSReadCount - WSRejectedCount
+       IF WSExpectedWritten NOT = WSWrittenCount
+           DISPLAY "Reconciliation failed: Read minus Rejected does not equal Written"
+           MOVE 1 TO RETURN-CODE
+       END-IF.
+
+LoadOneTransaction.
+       MOVE 'N' TO WSRejected
+       IF TR-IDNum IS NOT NUMERIC OR TR-IDNum = 0
+           DISPLAY "Rejected, invalid ID: " TR-IDNum " " TR-FirstName " " TR-LastName
+           MOVE 'Y' TO WSRejected
+       ELSE IF TR-FirstName = SPACES OR TR-LastName = SPACES
+           DISPLAY "Rejected, blank name: " TR-IDNum " " TR-FirstName " " TR-LastName
+           MOVE 'Y' TO WSRejected
+       ELSE
+           MOVE TR-IDNum TO IDNum
+           READ CustomerFile
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "Rejected, duplicate ID: " TR-IDNum " " TR-FirstName " " TR-LastName
+                   MOVE 'Y' TO WSRejected
+           END-READ
+       END-IF.
+       IF WSRejected = 'N'
+           MOVE TR-IDNum TO IDNum
+           MOVE TR-FirstName TO FirstName
+           MOVE TR-LastName TO LastName
+           MOVE SPACES TO CustAddress
+           MOVE SPACES TO PhoneNumber
+           MOVE 'A' TO CustStatus
+           MOVE SPACES TO FullName
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DateAdded
+           WRITE CustomerData
+               INVALID KEY
+                   DISPLAY "Rejected, write failed: " TR-IDNum
+                   MOVE 'Y' TO WSRejected
+               NOT INVALID KEY
+                   ADD 1 TO WSWrittenCount
+                   PERFORM WriteAuditRecord
+           END-WRITE
+       END-IF
+       IF WSRejected = 'Y'
+           ADD 1 TO WSRejectedCount
+       END-IF.
+
+WriteAuditRecord.
+       OPEN EXTEND AuditFile
+       MOVE IDNum TO AL-IDNum
+       MOVE 'A' TO AL-OpCode
+       MOVE SPACES TO AL-BeforeFirst AL-BeforeLast
+       MOVE FirstName TO AL-AfterFirst
+       MOVE LastName TO AL-AfterLast
+       MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+       WRITE AuditLine
+       CLOSE AuditFile.
