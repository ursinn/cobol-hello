@@ -7,34 +7,230 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       SELECT AuditFile ASSIGN TO "CustAudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT LockFile ASSIGN TO "Customer.dat.lock"
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
+           FILE STATUS IS WSLockFileStatus.
 DATA DIVISION.
 FILE SECTION.
 FD CustomerFile.
-01 CustomerData.
-       02 IDNum    PIC 9(5).
-       02 CustName.
-           03 FirstName    PIC X(15).
-           03 LastName     PIC X(15).
+    COPY CUSTREC.
+
+FD AuditFile.
+    COPY AUDITREC.
+
+FD LockFile.
+01 LockRec  PIC X(1).
 
 WORKING-STORAGE SECTION.
-01 WSCustomer.
-       02 WSIDNum  PIC 9(5).
-       02 WSCustName.
-           03 WSFirstName    PIC X(15).
-           03 WSLastName     PIC X(15).
+    COPY CUSTREC REPLACING
+        ==CustomerData== BY ==WSCustomer==
+        ==IDNum==        BY ==WSIDNum==
+        ==CustName==     BY ==WSCustName==
+        ==FirstName==    BY ==WSFirstName==
+        ==LastName==     BY ==WSLastName==
+        ==CustAddress==  BY ==WSCustAddress==
+        ==AddrLine1==    BY ==WSAddrLine1==
+        ==AddrCity==     BY ==WSAddrCity==
+        ==AddrState==    BY ==WSAddrState==
+        ==AddrZip==      BY ==WSAddrZip==
+        ==PhoneNumber==  BY ==WSPhoneNumber==
+        ==CustStatus==   BY ==WSCustStatus==
+        ==FullName==     BY ==WSFullName==
+        ==DateAdded==    BY ==WSDateAdded==.
+01 WSDuplicate  PIC X(1).
+01 WSInvalid    PIC X(1).
+01 WSFileStatus PIC X(2).
+01 WSTimestamp  PIC 9(14).
+01 WSBackupCmd  PIC X(80).
+01 WSRecCount   PIC 9(7) VALUE 0.
+01 WSLockFileStatus PIC X(2).
+01 WSLockFileName   PIC X(80) VALUE "Customer.dat.lock".
+01 WSConfirmed      PIC X(1).
+01 WSConfirmResp    PIC X(1).
+01 WSFieldFix       PIC X(1).
 
 PROCEDURE DIVISION.
-OPEN EXTEND CustomerFile.
-       DISPLAY "Customer ID " WITH NO ADVANCING
-       ACCEPT IDNum
-       DISPLAY "Customer First Name " WITH NO ADVANCING
-       ACCEPT FirstName
-       DISPLAY "Customer Last Name " WITH NO ADVANCING
-       ACCEPT LastName
+MainLine.
+       MOVE 0 TO WSRecCount
+       PERFORM AcquireLock
+       PERFORM TakeBackup
+OPEN I-O CustomerFile.
+       PERFORM CheckFileStatus
+       PERFORM GetUniqueIDNum
+       PERFORM GetFirstName
+       PERFORM GetLastName
+       PERFORM GetAddress
+       PERFORM GetPhoneNumber
+       PERFORM GetCustStatus
+       PERFORM ConfirmEntry
+       MOVE SPACES TO FullName
+       MOVE FUNCTION CURRENT-DATE(1:8) TO DateAdded
        WRITE CustomerData
        END-WRITE.
+       PERFORM CheckFileStatus
+       PERFORM WriteAuditRecord
+       ADD 1 TO WSRecCount
 CLOSE CustomerFile.
 
-STOP RUN.
+       PERFORM ReleaseLock
+       DISPLAY "Records processed: " WSRecCount
+GOBACK.
+
+CheckFileStatus.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           DISPLAY "CustomerFile I/O problem, status: " WSFileStatus
+           CLOSE CustomerFile
+           PERFORM ReleaseLock
+           STOP RUN WITH ERROR STATUS WSFileStatus
+       END-IF.
+
+AcquireLock.
+       OPEN INPUT LockFile
+       IF WSLockFileStatus = "00"
+           DISPLAY "Customer.dat is locked by another job, try again later"
+           CLOSE LockFile
+           STOP RUN WITH ERROR STATUS "LK"
+       END-IF
+       OPEN OUTPUT LockFile
+       MOVE "L" TO LockRec
+       WRITE LockRec
+       CLOSE LockFile.
+
+ReleaseLock.
+       CALL "CBL_DELETE_FILE" USING WSLockFileName.
+
+GetUniqueIDNum.
+       MOVE 'Y' TO WSDuplicate
+       PERFORM UNTIL WSDuplicate = 'N'
+           PERFORM GetValidIDNum
+           READ CustomerFile
+               INVALID KEY
+                   MOVE 'N' TO WSDuplicate
+               NOT INVALID KEY
+                   DISPLAY "Customer ID " IDNum " already exists, please re-enter"
+                   MOVE 'Y' TO WSDuplicate
+           END-READ
+       END-PERFORM.
+
+GetValidIDNum.
+       MOVE 'Y' TO WSInvalid
+       PERFORM UNTIL WSInvalid = 'N'
+           DISPLAY "Customer ID " WITH NO ADVANCING
+           ACCEPT IDNum
+           IF IDNum IS NUMERIC AND IDNum NOT = 0
+               MOVE 'N' TO WSInvalid
+           ELSE
+               DISPLAY "Customer ID must be numeric and non-zero, please re-enter"
+           END-IF
+       END-PERFORM.
+
+GetFirstName.
+       MOVE 'Y' TO WSInvalid
+       PERFORM UNTIL WSInvalid = 'N'
+           DISPLAY "Customer First Name " WITH NO ADVANCING
+           ACCEPT FirstName
+           IF FirstName NOT = SPACES
+               MOVE 'N' TO WSInvalid
+           ELSE
+               DISPLAY "Customer First Name cannot be blank, please re-enter"
+           END-IF
+       END-PERFORM.
+
+GetLastName.
+       MOVE 'Y' TO WSInvalid
+       PERFORM UNTIL WSInvalid = 'N'
+           DISPLAY "Customer Last Name " WITH NO ADVANCING
+           ACCEPT LastName
+           IF LastName NOT = SPACES
+               MOVE 'N' TO WSInvalid
+           ELSE
+               DISPLAY "Customer Last Name cannot be blank, please re-enter"
+           END-IF
+       END-PERFORM.
+
+GetAddress.
+       DISPLAY "Customer Address Line " WITH NO ADVANCING
+       ACCEPT AddrLine1
+       DISPLAY "Customer City " WITH NO ADVANCING
+       ACCEPT AddrCity
+       DISPLAY "Customer State " WITH NO ADVANCING
+       ACCEPT AddrState
+       DISPLAY "Customer Zip Code " WITH NO ADVANCING
+       ACCEPT AddrZip.
+
+GetPhoneNumber.
+       DISPLAY "Customer Phone Number " WITH NO ADVANCING
+       ACCEPT PhoneNumber.
+
+GetCustStatus.
+       MOVE 'Y' TO WSInvalid
+       PERFORM UNTIL WSInvalid = 'N'
+           DISPLAY "Customer Status (A=Active, I=Inactive) " WITH NO ADVANCING
+           ACCEPT CustStatus
+           MOVE FUNCTION UPPER-CASE(CustStatus) TO CustStatus
+           IF CustStatus = 'A' OR CustStatus = 'I'
+               MOVE 'N' TO WSInvalid
+           ELSE
+               DISPLAY "Customer Status must be A or I, please re-enter"
+           END-IF
+       END-PERFORM.
+
+ConfirmEntry.
+       MOVE 'N' TO WSConfirmed
+       PERFORM UNTIL WSConfirmed = 'Y'
+           DISPLAY "ID: " IDNum " First Name: " FirstName " Last Name: " LastName
+           DISPLAY "Confirm entry (Y/N) " WITH NO ADVANCING
+           ACCEPT WSConfirmResp
+           MOVE FUNCTION UPPER-CASE(WSConfirmResp) TO WSConfirmResp
+           IF WSConfirmResp = 'Y'
+               MOVE 'Y' TO WSConfirmed
+           ELSE
+               PERFORM GetFieldToFix
+           END-IF
+       END-PERFORM.
+
+GetFieldToFix.
+       DISPLAY "Which field is wrong (I=ID, F=First Name, L=Last Name) " WITH NO ADVANCING
+       ACCEPT WSFieldFix
+       MOVE FUNCTION UPPER-CASE(WSFieldFix) TO WSFieldFix
+       EVALUATE WSFieldFix
+           WHEN 'I'
+               PERFORM GetUniqueIDNum
+           WHEN 'F'
+               PERFORM GetFirstName
+           WHEN 'L'
+               PERFORM GetLastName
+           WHEN OTHER
+               DISPLAY "Please enter I, F, or L"
+       END-EVALUATE.
+
+TakeBackup.
+       MOVE FUNCTION CURRENT-DATE(1:14) TO WSTimestamp
+       STRING "cp Customer.dat Customer.dat.bak-" DELIMITED BY SIZE
+           WSTimestamp DELIMITED BY SIZE
+           INTO WSBackupCmd
+       END-STRING
+       CALL "SYSTEM" USING WSBackupCmd
+       IF RETURN-CODE NOT = 0
+           DISPLAY "Backup of Customer.dat failed (cp returned "
+               RETURN-CODE "), aborting add"
+           PERFORM ReleaseLock
+           STOP RUN WITH ERROR STATUS "BK"
+       END-IF.
+
+WriteAuditRecord.
+       OPEN EXTEND AuditFile
+       MOVE IDNum TO AL-IDNum
+       MOVE 'A' TO AL-OpCode
+       MOVE SPACES TO AL-BeforeFirst AL-BeforeLast
+       MOVE FirstName TO AL-AfterFirst
+       MOVE LastName TO AL-AfterLast
+       MOVE FUNCTION CURRENT-DATE(1:14) TO AL-Timestamp
+       WRITE AuditLine
+       CLOSE AuditFile.
