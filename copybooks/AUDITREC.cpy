@@ -0,0 +1,10 @@
+      *> Shared Customer Master audit-trail record layout.
+      *> AL-OpCode is 'A' (add), 'U' (update) or 'D' (delete).
+       01 AuditLine.
+           02 AL-IDNum         PIC 9(5).
+           02 AL-OpCode        PIC X(1).
+           02 AL-BeforeFirst   PIC X(15).
+           02 AL-BeforeLast    PIC X(15).
+           02 AL-AfterFirst    PIC X(15).
+           02 AL-AfterLast     PIC X(15).
+           02 AL-Timestamp     PIC 9(14).
