@@ -0,0 +1,23 @@
+      *> Shared Customer Master record layout.
+      *> Used via plain COPY in a FILE SECTION FD, and via
+      *> COPY CUSTREC REPLACING ... to build the matching
+      *> WS-prefixed WORKING-STORAGE group.
+      *> Total record length is 135 bytes. Programs that sort this
+      *> record (example12/example23) COPY the matching SD layout from
+      *> CUSTSORT.cpy instead of hand-duplicating the FILLER widths;
+      *> their SortedFile PIC X(135) and CUSTSORT.cpy's FILLERs must be
+      *> updated together with any field added/resized here.
+       01 CustomerData.
+           02 IDNum    PIC 9(5).
+           02 CustName.
+               03 FirstName    PIC X(15).
+               03 LastName     PIC X(15).
+           02 CustAddress.
+               03 AddrLine1    PIC X(20).
+               03 AddrCity     PIC X(15).
+               03 AddrState    PIC X(2).
+               03 AddrZip      PIC X(10).
+           02 PhoneNumber  PIC X(12).
+           02 CustStatus   PIC X(1).
+           02 FullName     PIC X(32).
+           02 DateAdded    PIC 9(8).
