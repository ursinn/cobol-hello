@@ -0,0 +1,18 @@
+      *> Shared SD sort-key record for sorting Customer.dat by name.
+      *> Mirrors the CustomerData layout in CUSTREC.cpy field-for-field
+      *> so the FILLER widths below stay in sync with it:
+      *>   IDNum        PIC 9(5)    ->  5 bytes (FILLER)
+      *>   CustName     (FirstName/LastName PIC X(15) each) -> sort keys
+      *>   CustAddress  (20+15+2+10)         -> 47 bytes (FILLER)
+      *>   PhoneNumber+CustStatus+FullName+DateAdded
+      *>     (12+1+32+8)                     -> 53 bytes (FILLER)
+      *> Total record length must equal CustomerData's: 135 bytes.
+      *> If CUSTREC.cpy grows or shrinks a field, update the matching
+      *> FILLER width here (and SortedFile's PIC X(135) in any program
+      *> that COPYs this member) in the same change.
+       01 SrtRec.
+           02 FILLER        PIC X(5).
+           02 SrtFirstName  PIC X(15).
+           02 SrtLastName   PIC X(15).
+           02 FILLER        PIC X(47).
+           02 FILLER        PIC X(53).
